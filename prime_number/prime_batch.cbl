@@ -0,0 +1,420 @@
+000100*****************************************************************
+000110* PROGRAM:     PRIMEBAT
+000120* AUTHOR:      Rayane TOKO
+000130* INSTALLATION: SHOP DATA PROCESSING
+000140* DATE-WRITTEN: 08/09/2026
+000150* PURPOSE:     Batch companion to PrimeNumber.  Reads a sequential
+000160*              worklist of candidate numbers, one per record, and
+000170*              runs each one through the same primality check as
+000180*              the interactive program, with no operator sitting
+000190*              at a terminal for every value.
+000200*-----------------------------------------------------------------
+000210* MODIFICATION HISTORY
+000220*   08/09/2026  RT  Initial batch driver.
+000230*   08/09/2026  RT  Switched the plain result line to the shop
+000240*                    standard print-image report (header, page
+000250*                    breaks, prime/composite totals).
+000260*   08/09/2026  RT  Out-of-range worklist records are now flagged
+000270*                    on the report instead of silently run through
+000280*                    the primality check.  Worklist values are
+000290*                    read as text and converted through NUMVAL so
+000300*                    a non-numeric record is caught instead of
+000310*                    being mis-stored as a DISPLAY numeric field.
+000320*   08/09/2026  RT  Widened PRM-CANDIDATE and the divisor fields
+000330*                    from three digits to six so lot and batch-
+000340*                    sequence numbers beyond 999 can be checked.
+000350*   08/09/2026  RT  3000-CHECK-PRIME now stops the divisor search
+000360*                    at the square root of PRM-CANDIDATE and skips
+000370*                    even divisors after 2, instead of walking
+000380*                    every divisor up to PRM-CANDIDATE / 2 - needed
+000390*                    once long worklists started running with the
+000400*                    wider checkable range.
+000410*   08/09/2026  RT  Added checkpoint/restart.  A restart count is
+000420*                    written to CKPTFILE every PRM-CKPT-INTERVAL
+000430*                    records; a run that starts with a non-zero
+000440*                    checkpoint skips that many input records
+000450*                    before resuming instead of redoing the whole
+000460*                    worklist.  Checkpoint is reset to zero on a
+000470*                    clean finish.
+000480*   08/09/2026  RT  Every candidate actually run through
+000490*                    3000-CHECK-PRIME now appends a line to the
+000500*                    standing audit log (date, time, value,
+000510*                    verdict).  Skipped/rejected records are not
+000520*                    logged since they were never actually
+000530*                    checked.
+000540*   08/09/2026  RT  Sets RETURN-CODE at finish so the overnight
+000550*                    batch job stream can tell composites/rejects
+000560*                    turned up without a human reading the report:
+000570*                    0 = all checked values were prime and no
+000580*                    records were rejected, 4 = at least one
+000590*                    composite was found, 8 = at least one
+000600*                    worklist record was rejected.
+000610*   08/09/2026  RT  3000-CHECK-PRIME now CALLs the shared PRIMECHK
+000620*                    subprogram instead of running its own divisor
+000630*                    search, so the check stays in one place for
+000640*                    every caller in the shop.
+000650*   08/09/2026  RT  1000-INITIALIZE now reads the checkpoint before
+000660*                    opening RPTFILE and opens it EXTEND instead of
+000670*                    OUTPUT when PRM-RESTART-COUNT is non-zero, so a
+000680*                    restarted run continues the prior run's report
+000690*                    instead of truncating it and losing the detail
+000700*                    lines and totals already written for records
+000710*                    processed before the abend.
+000720*   08/09/2026  RT  CKPTFILE now also carries the running prime/
+000730*                    composite/reject counts and the current page
+000740*                    number, re-seeded on restart in 1600-READ-
+000750*                    CHECKPOINT and persisted every checkpoint
+000760*                    interval from 1900-WRITE-CHECKPOINT.  A
+000770*                    restarted run's trailer totals used to reflect
+000780*                    only the records processed since the restart
+000790*                    and its page numbering used to start back over
+000800*                    at 1 on top of the carried-forward report;
+000810*                    both now pick up where the prior run left off.
+000820*   08/09/2026  RT  4100-WRITE-REJECT now moves the raw worklist
+000830*                    text into PRM-RPT-DET-VALUE-TEXT instead of the
+000840*                    numeric PRM-RPT-DET-VALUE, which only ever
+000850*                    showed zero for a non-numeric or out-of-range
+000860*                    entry since the candidate field is cleared (or
+000870*                    left untouched by ON SIZE ERROR) before the
+000880*                    reject branch runs.
+000890*   08/09/2026  RT  Widened PRM-PRIME-COUNT/PRM-COMPOSITE-COUNT/
+000900*                    PRM-REJECT-COUNT and the matching CKPTFILE
+000910*                    fields from five digits to nine, matching
+000920*                    PRM-RECORDS-PROCESSED - a worklist with more
+000930*                    than 99,999 of any one outcome was silently
+000940*                    wrapping the report trailer and the persisted
+000950*                    checkpoint counts back to zero.
+000960*****************************************************************
+000970 IDENTIFICATION DIVISION.
+000980 PROGRAM-ID. PRIMEBAT.
+000990 AUTHOR. RAYANE TOKO.
+001000 INSTALLATION. SHOP DATA PROCESSING.
+001010 DATE-WRITTEN. 08/09/2026.
+001020 DATE-COMPILED.
+001030 
+001040 ENVIRONMENT DIVISION.
+001050 CONFIGURATION SECTION.
+001060 SOURCE-COMPUTER. GNUCOBOL.
+001070 OBJECT-COMPUTER. GNUCOBOL.
+001080 
+001090 INPUT-OUTPUT SECTION.
+001100 FILE-CONTROL.
+001110     SELECT PRM-INPUT-FILE ASSIGN TO "INFILE"
+001120         ORGANIZATION IS LINE SEQUENTIAL
+001130         FILE STATUS IS PRM-INPUT-STATUS.
+001140 
+001150     SELECT PRM-REPORT-FILE ASSIGN TO "RPTFILE"
+001160         ORGANIZATION IS LINE SEQUENTIAL
+001170         FILE STATUS IS PRM-REPORT-STATUS.
+001180 
+001190     SELECT PRM-CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001210         FILE STATUS IS PRM-CKPT-STATUS.
+001220 
+001230     SELECT PRM-AUDIT-FILE ASSIGN TO "AUDITLOG"
+001240         ORGANIZATION IS LINE SEQUENTIAL
+001250         FILE STATUS IS PRM-AUDIT-STATUS.
+001260 
+001270 DATA DIVISION.
+001280 FILE SECTION.
+001290 FD  PRM-INPUT-FILE.
+001300 01  PRM-INPUT-RECORD.
+001310     05  PRM-INPUT-VALUE         PIC X(07).
+001320 
+001330 FD  PRM-REPORT-FILE.
+001340 01  PRM-REPORT-RECORD           PIC X(80).
+001350 
+001360 FD  PRM-CHECKPOINT-FILE.
+001370 01  PRM-CKPT-RECORD.
+001380     05  PRM-CKPT-COUNT          PIC 9(09).
+001390     05  PRM-CKPT-PRIME-CNT      PIC 9(09).
+001400     05  PRM-CKPT-COMP-CNT       PIC 9(09).
+001410     05  PRM-CKPT-REJECT-CNT     PIC 9(09).
+001420     05  PRM-CKPT-PAGE-NO        PIC 9(03).
+001430 
+001440 FD  PRM-AUDIT-FILE.
+001450 01  PRM-AUDIT-RECORD            PIC X(80).
+001460 
+001470 WORKING-STORAGE SECTION.
+001480     COPY PRMRPT.
+001490     COPY PRMAUD.
+001500 
+001510 01  PRM-FILE-STATUSES.
+001520     05  PRM-INPUT-STATUS        PIC X(02) VALUE "00".
+001530     05  PRM-REPORT-STATUS       PIC X(02) VALUE "00".
+001540     05  PRM-CKPT-STATUS         PIC X(02) VALUE "00".
+001550     05  PRM-AUDIT-STATUS        PIC X(02) VALUE "00".
+001560 
+001570 01  PRM-AUD-TIME-RAW            PIC 9(08).
+001580 
+001590 01  PRM-CHECKPOINT-CONTROL.
+001600     05  PRM-CKPT-INTERVAL       PIC 9(5) COMP VALUE 100.
+001610     05  PRM-CKPT-DUE-COUNT      PIC 9(5) COMP VALUE ZERO.
+001620     05  PRM-RECORDS-PROCESSED   PIC 9(9) COMP VALUE ZERO.
+001630     05  PRM-RESTART-COUNT       PIC 9(9) COMP VALUE ZERO.
+001640     05  PRM-SKIP-COUNTER        PIC 9(9) COMP VALUE ZERO.
+001650 
+001660 01  PRM-SWITCHES.
+001670     05  PRM-EOF-SWITCH          PIC X(01) VALUE "N".
+001680         88  PRM-EOF-YES                    VALUE "Y".
+001690         88  PRM-EOF-NO                      VALUE "N".
+001700 
+001710 01  PRM-PAGE-CONTROL.
+001720     05  PRM-LINE-COUNT          PIC 9(3) COMP VALUE ZERO.
+001730     05  PRM-PAGE-NUMBER         PIC 9(3) COMP VALUE ZERO.
+001740     05  PRM-MAX-LINES-PER-PAGE  PIC 9(3) COMP VALUE 50.
+001750 
+001760 01  PRM-RUN-DATE-TIME.
+001770     05  PRM-SYS-DATE            PIC 9(08).
+001780     05  PRM-SYS-TIME            PIC 9(08).
+001790 
+001800 01  PRM-CANDIDATE               PIC S9(6) VALUE ZERO.
+001810 01  PRM-PRIME-SWITCH            PIC X(01) VALUE "N".
+001820     88  PRM-PRIME-IS-YES                  VALUE "Y".
+001830     88  PRM-PRIME-IS-NO                   VALUE "N".
+001840 01  PRM-PRIME-COUNT             PIC 9(9)  COMP VALUE ZERO.
+001850 01  PRM-COMPOSITE-COUNT         PIC 9(9)  COMP VALUE ZERO.
+001860 01  PRM-REJECT-COUNT            PIC 9(9)  COMP VALUE ZERO.
+001870 
+001880 01  PRM-SIZE-ERROR-SW           PIC X(01) VALUE "N".
+001890     88  PRM-SIZE-ERROR-IS-YES             VALUE "Y".
+001900 
+001910 PROCEDURE DIVISION.
+001920 0000-MAINLINE.
+001930         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001940         PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001950             UNTIL PRM-EOF-YES.
+001960         PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001970         STOP RUN.
+001980 
+001990 1000-INITIALIZE.
+002000         OPEN INPUT PRM-INPUT-FILE.
+002010         PERFORM 1600-READ-CHECKPOINT THRU 1600-EXIT.
+002020         IF PRM-RESTART-COUNT > 0
+002030             OPEN EXTEND PRM-REPORT-FILE
+002040         ELSE
+002050             OPEN OUTPUT PRM-REPORT-FILE
+002060         END-IF.
+002070         IF PRM-REPORT-STATUS = "05" OR PRM-REPORT-STATUS = "35"
+002080             OPEN OUTPUT PRM-REPORT-FILE
+002090         END-IF.
+002100         OPEN EXTEND PRM-AUDIT-FILE.
+002110         IF PRM-AUDIT-STATUS = "05" OR PRM-AUDIT-STATUS = "35"
+002120             OPEN OUTPUT PRM-AUDIT-FILE
+002130         END-IF.
+002140         ACCEPT PRM-SYS-DATE FROM DATE YYYYMMDD.
+002150         ACCEPT PRM-SYS-TIME FROM TIME.
+002160         PERFORM 1100-WRITE-PAGE-TOP THRU 1100-EXIT.
+002170         IF PRM-RESTART-COUNT > 0
+002180             DISPLAY 'RESTARTING - SKIPPING PRIOR RECORDS: '
+002190                 PRM-RESTART-COUNT
+002200             PERFORM 1700-SKIP-PROCESSED THRU 1700-EXIT
+002210         END-IF.
+002220         PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+002230 1000-EXIT.
+002240         EXIT.
+002250 
+002260 1600-READ-CHECKPOINT.
+002270         MOVE ZERO TO PRM-RESTART-COUNT.
+002280         OPEN INPUT PRM-CHECKPOINT-FILE.
+002290         IF PRM-CKPT-STATUS = "00"
+002300             READ PRM-CHECKPOINT-FILE
+002310                 AT END
+002320                     CONTINUE
+002330             END-READ
+002340             IF PRM-CKPT-STATUS = "00"
+002350                 MOVE PRM-CKPT-COUNT TO PRM-RESTART-COUNT
+002360                 MOVE PRM-CKPT-PRIME-CNT TO PRM-PRIME-COUNT
+002370                 MOVE PRM-CKPT-COMP-CNT TO PRM-COMPOSITE-COUNT
+002380                 MOVE PRM-CKPT-REJECT-CNT TO PRM-REJECT-COUNT
+002390                 MOVE PRM-CKPT-PAGE-NO TO PRM-PAGE-NUMBER
+002400             END-IF
+002410             CLOSE PRM-CHECKPOINT-FILE
+002420         END-IF.
+002430 1600-EXIT.
+002440         EXIT.
+002450 
+002460 1700-SKIP-PROCESSED.
+002470         PERFORM 1710-SKIP-ONE-RECORD THRU 1710-EXIT
+002480             VARYING PRM-SKIP-COUNTER FROM 1 BY 1
+002490             UNTIL PRM-SKIP-COUNTER > PRM-RESTART-COUNT
+002500                OR PRM-EOF-YES.
+002510 1700-EXIT.
+002520         EXIT.
+002530 
+002540 1710-SKIP-ONE-RECORD.
+002550         READ PRM-INPUT-FILE
+002560             AT END
+002570                 SET PRM-EOF-YES TO TRUE
+002580         END-READ.
+002590         ADD 1 TO PRM-RECORDS-PROCESSED.
+002600 1710-EXIT.
+002610         EXIT.
+002620 
+002630 1100-WRITE-PAGE-TOP.
+002640         ADD 1 TO PRM-PAGE-NUMBER.
+002650         MOVE PRM-PAGE-NUMBER TO PRM-RPT-PAGE-NO.
+002660         WRITE PRM-REPORT-RECORD FROM PRM-RPT-PAGE-HEADING.
+002670         WRITE PRM-REPORT-RECORD FROM PRM-RPT-TITLE-LINE.
+002680         MOVE PRM-SYS-DATE(5:2) TO PRM-RPT-RUN-DATE(1:2).
+002690         MOVE "/" TO PRM-RPT-RUN-DATE(3:1).
+002700         MOVE PRM-SYS-DATE(7:2) TO PRM-RPT-RUN-DATE(4:2).
+002710         MOVE "/" TO PRM-RPT-RUN-DATE(6:1).
+002720         MOVE PRM-SYS-DATE(1:4) TO PRM-RPT-RUN-DATE(7:4).
+002730         MOVE PRM-SYS-TIME(1:2) TO PRM-RPT-RUN-TIME(1:2).
+002740         MOVE ":" TO PRM-RPT-RUN-TIME(3:1).
+002750         MOVE PRM-SYS-TIME(3:2) TO PRM-RPT-RUN-TIME(4:2).
+002760         MOVE ":" TO PRM-RPT-RUN-TIME(6:1).
+002770         MOVE PRM-SYS-TIME(5:2) TO PRM-RPT-RUN-TIME(7:2).
+002780         WRITE PRM-REPORT-RECORD FROM PRM-RPT-DATE-LINE.
+002790         WRITE PRM-REPORT-RECORD FROM PRM-RPT-BLANK-LINE.
+002800         WRITE PRM-REPORT-RECORD FROM PRM-RPT-COLUMN-LINE.
+002810         MOVE 5 TO PRM-LINE-COUNT.
+002820 1100-EXIT.
+002830         EXIT.
+002840 
+002850 1200-CHECK-PAGE-BREAK.
+002860         IF PRM-LINE-COUNT >= PRM-MAX-LINES-PER-PAGE
+002870             PERFORM 1100-WRITE-PAGE-TOP THRU 1100-EXIT
+002880         END-IF.
+002890 1200-EXIT.
+002900         EXIT.
+002910 
+002920 2000-PROCESS-RECORD.
+002930         MOVE "N" TO PRM-SIZE-ERROR-SW.
+002940         IF FUNCTION TEST-NUMVAL(PRM-INPUT-VALUE) NOT = 0
+002950             PERFORM 4100-WRITE-REJECT THRU 4100-EXIT
+002960         ELSE
+002970             MOVE ZERO TO PRM-CANDIDATE
+002980             COMPUTE PRM-CANDIDATE =
+002990                     FUNCTION NUMVAL(PRM-INPUT-VALUE)
+003000                 ON SIZE ERROR
+003010                     SET PRM-SIZE-ERROR-IS-YES TO TRUE
+003020             END-COMPUTE
+003030             IF PRM-SIZE-ERROR-IS-YES OR
+003040                     PRM-CANDIDATE < 0 OR PRM-CANDIDATE > 999999
+003050                 PERFORM 4100-WRITE-REJECT THRU 4100-EXIT
+003060             ELSE
+003070                 PERFORM 3000-CHECK-PRIME THRU 3000-EXIT
+003080                 PERFORM 4000-WRITE-RESULT THRU 4000-EXIT
+003090             END-IF
+003100         END-IF.
+003110         ADD 1 TO PRM-RECORDS-PROCESSED.
+003120         ADD 1 TO PRM-CKPT-DUE-COUNT.
+003130         IF PRM-CKPT-DUE-COUNT >= PRM-CKPT-INTERVAL
+003140             PERFORM 1900-WRITE-CHECKPOINT THRU 1900-EXIT
+003150             MOVE ZERO TO PRM-CKPT-DUE-COUNT
+003160         END-IF.
+003170         PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+003180 2000-EXIT.
+003190         EXIT.
+003200 
+003210 2100-READ-INPUT.
+003220         READ PRM-INPUT-FILE
+003230             AT END
+003240                 SET PRM-EOF-YES TO TRUE
+003250         END-READ.
+003260 2100-EXIT.
+003270         EXIT.
+003280 
+003290 1900-WRITE-CHECKPOINT.
+003300         MOVE PRM-RECORDS-PROCESSED TO PRM-CKPT-COUNT.
+003310         MOVE PRM-PRIME-COUNT TO PRM-CKPT-PRIME-CNT.
+003320         MOVE PRM-COMPOSITE-COUNT TO PRM-CKPT-COMP-CNT.
+003330         MOVE PRM-REJECT-COUNT TO PRM-CKPT-REJECT-CNT.
+003340         MOVE PRM-PAGE-NUMBER TO PRM-CKPT-PAGE-NO.
+003350         OPEN OUTPUT PRM-CHECKPOINT-FILE.
+003360         WRITE PRM-CKPT-RECORD.
+003370         CLOSE PRM-CHECKPOINT-FILE.
+003380 1900-EXIT.
+003390         EXIT.
+003400 
+003410 3000-CHECK-PRIME.
+003420         CALL "PRIMECHK" USING PRM-CANDIDATE, PRM-PRIME-SWITCH.
+003430 3000-EXIT.
+003440         EXIT.
+003450 
+003460 4000-WRITE-RESULT.
+003470         PERFORM 1200-CHECK-PAGE-BREAK THRU 1200-EXIT.
+003480         MOVE PRM-CANDIDATE TO PRM-RPT-DET-VALUE.
+003490         IF PRM-PRIME-IS-NO
+003500             MOVE "IS NOT A PRIME NUMBER" TO PRM-RPT-DET-RESULT
+003510             ADD 1 TO PRM-COMPOSITE-COUNT
+003520         ELSE
+003530             MOVE "IS A PRIME NUMBER" TO PRM-RPT-DET-RESULT
+003540             ADD 1 TO PRM-PRIME-COUNT
+003550         END-IF.
+003560         WRITE PRM-REPORT-RECORD FROM PRM-RPT-DETAIL-LINE.
+003570         ADD 1 TO PRM-LINE-COUNT.
+003580         PERFORM 4200-LOG-AUDIT-ENTRY THRU 4200-EXIT.
+003590 4000-EXIT.
+003600         EXIT.
+003610 
+003620 4200-LOG-AUDIT-ENTRY.
+003630         ACCEPT PRM-AUD-TIME-RAW FROM TIME.
+003640         MOVE PRM-SYS-DATE(5:2) TO PRM-AUD-DATE(1:2).
+003650         MOVE "/" TO PRM-AUD-DATE(3:1).
+003660         MOVE PRM-SYS-DATE(7:2) TO PRM-AUD-DATE(4:2).
+003670         MOVE "/" TO PRM-AUD-DATE(6:1).
+003680         MOVE PRM-SYS-DATE(1:4) TO PRM-AUD-DATE(7:4).
+003690         MOVE PRM-AUD-TIME-RAW(1:2) TO PRM-AUD-TIME(1:2).
+003700         MOVE ":" TO PRM-AUD-TIME(3:1).
+003710         MOVE PRM-AUD-TIME-RAW(3:2) TO PRM-AUD-TIME(4:2).
+003720         MOVE ":" TO PRM-AUD-TIME(6:1).
+003730         MOVE PRM-AUD-TIME-RAW(5:2) TO PRM-AUD-TIME(7:2).
+003740         MOVE PRM-CANDIDATE TO PRM-AUD-VALUE.
+003750         MOVE PRM-RPT-DET-RESULT TO PRM-AUD-VERDICT.
+003760         WRITE PRM-AUDIT-RECORD FROM PRM-AUD-LINE.
+003770 4200-EXIT.
+003780         EXIT.
+003790 
+003800 4100-WRITE-REJECT.
+003810         PERFORM 1200-CHECK-PAGE-BREAK THRU 1200-EXIT.
+003820         MOVE SPACES TO PRM-RPT-DET-VALUE-TEXT.
+003830         MOVE PRM-INPUT-VALUE TO PRM-RPT-DET-VALUE-TEXT(5:7).
+003840         IF FUNCTION TEST-NUMVAL(PRM-INPUT-VALUE) NOT = 0
+003850             MOVE "NOT NUMERIC - SKIPPED " TO PRM-RPT-DET-RESULT
+003860         ELSE
+003870             MOVE "OUT OF RANGE - SKIPPED" TO PRM-RPT-DET-RESULT
+003880         END-IF.
+003890         WRITE PRM-REPORT-RECORD FROM PRM-RPT-DETAIL-LINE.
+003900         ADD 1 TO PRM-LINE-COUNT.
+003910         ADD 1 TO PRM-REJECT-COUNT.
+003920 4100-EXIT.
+003930         EXIT.
+003940 
+003950 8000-FINALIZE.
+003960         WRITE PRM-REPORT-RECORD FROM PRM-RPT-BLANK-LINE.
+003970         MOVE PRM-PRIME-COUNT TO PRM-RPT-TRL-PRIME-CNT.
+003980         WRITE PRM-REPORT-RECORD FROM PRM-RPT-TRAILER-LINE-1.
+003990         MOVE PRM-COMPOSITE-COUNT TO PRM-RPT-TRL-COMP-CNT.
+004000         WRITE PRM-REPORT-RECORD FROM PRM-RPT-TRAILER-LINE-2.
+004010         MOVE PRM-REJECT-COUNT TO PRM-RPT-TRL-REJECT-CNT.
+004020         WRITE PRM-REPORT-RECORD FROM PRM-RPT-TRAILER-LINE-3.
+004030         MOVE ZERO TO PRM-CKPT-COUNT.
+004040         MOVE ZERO TO PRM-CKPT-PRIME-CNT.
+004050         MOVE ZERO TO PRM-CKPT-COMP-CNT.
+004060         MOVE ZERO TO PRM-CKPT-REJECT-CNT.
+004070         MOVE ZERO TO PRM-CKPT-PAGE-NO.
+004080         OPEN OUTPUT PRM-CHECKPOINT-FILE.
+004090         WRITE PRM-CKPT-RECORD.
+004100         CLOSE PRM-CHECKPOINT-FILE.
+004110         CLOSE PRM-INPUT-FILE.
+004120         CLOSE PRM-REPORT-FILE.
+004130         CLOSE PRM-AUDIT-FILE.
+004140         PERFORM 1950-SET-RETURN-CODE THRU 1950-EXIT.
+004150 8000-EXIT.
+004160         EXIT.
+004170 
+004180 1950-SET-RETURN-CODE.
+004190         MOVE ZERO TO RETURN-CODE.
+004200         IF PRM-COMPOSITE-COUNT > 0
+004210             MOVE 4 TO RETURN-CODE
+004220         END-IF.
+004230         IF PRM-REJECT-COUNT > 0
+004240             MOVE 8 TO RETURN-CODE
+004250         END-IF.
+004260 1950-EXIT.
+004270         EXIT.
+004280 
+004290 END PROGRAM PRIMEBAT.
