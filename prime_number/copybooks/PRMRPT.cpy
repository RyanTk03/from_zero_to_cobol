@@ -0,0 +1,87 @@
+000100*****************************************************************
+000110* COPYBOOK:  PRMRPT
+000120* PURPOSE:   Print-image line layouts shared by every PrimeNumber
+000130*            program that writes the primality report - run
+000140*            header, column heading, detail lines, and the
+000150*            trailing prime/composite totals.
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*   08/09/2026  RT  Initial report line layouts.
+000190*   08/09/2026  RT  Corrected the detail line's value picture - the
+000200*                    last digit group had one position too many,
+000210*                    throwing off the thousands comma once values
+000220*                    ran past five digits.
+000230*   08/09/2026  RT  Added a title line for the sieve-mode report;
+000240*                    the rest of the layout is shared as-is.
+000250*   08/09/2026  RT  Added PRM-RPT-DET-VALUE-TEXT, an alphanumeric
+000260*                    REDEFINES of the detail value field, so a
+000270*                    rejected record's raw worklist text can be
+000280*                    displayed as-is instead of through the numeric
+000290*                    picture, which only ever shows zero for a value
+000300*                    that failed to convert or overflowed.
+000310*   08/09/2026  RT  Widened the trailer count fields from six digits
+000320*                    to nine to match PRIMEBAT's PRM-RECORDS-PROCESSED,
+000330*                    so a worklist with more than 999,999 of any one
+000340*                    outcome no longer wraps the total.
+000350*****************************************************************
+000360 01  PRM-RPT-TITLE-LINE.
+000370     05  FILLER PIC X(22) VALUE SPACES.
+000380     05  FILLER PIC X(30) VALUE "PRIME NUMBER VERIFICATION RUN".
+000390     05  FILLER PIC X(28) VALUE SPACES.
+000400 
+000410 01  PRM-RPT-SIEVE-TITLE-LINE.
+000420     05  FILLER PIC X(16) VALUE SPACES.
+000430     05  FILLER PIC X(42) VALUE
+000440         "PRIME NUMBER SIEVE GENERATION RUN".
+000450     05  FILLER PIC X(22) VALUE SPACES.
+000460 
+000470 01  PRM-RPT-DATE-LINE.
+000480     05  FILLER PIC X(05) VALUE SPACES.
+000490     05  FILLER PIC X(06) VALUE "DATE: ".
+000500     05  PRM-RPT-RUN-DATE PIC X(10).
+000510     05  FILLER PIC X(05) VALUE SPACES.
+000520     05  FILLER PIC X(06) VALUE "TIME: ".
+000530     05  PRM-RPT-RUN-TIME PIC X(08).
+000540     05  FILLER PIC X(40) VALUE SPACES.
+000550 
+000560 01  PRM-RPT-COLUMN-LINE.
+000570     05  FILLER PIC X(05) VALUE SPACES.
+000580     05  FILLER PIC X(10) VALUE "VALUE".
+000590     05  FILLER PIC X(10) VALUE SPACES.
+000600     05  FILLER PIC X(20) VALUE "RESULT".
+000610     05  FILLER PIC X(35) VALUE SPACES.
+000620 
+000630 01  PRM-RPT-DETAIL-LINE.
+000640     05  FILLER PIC X(05) VALUE SPACES.
+000650     05  PRM-RPT-DET-VALUE PIC ---,---,--9.
+000660     05  PRM-RPT-DET-VALUE-TEXT REDEFINES PRM-RPT-DET-VALUE
+000670             PIC X(11).
+000680     05  FILLER PIC X(05) VALUE SPACES.
+000690     05  PRM-RPT-DET-RESULT PIC X(24).
+000700     05  FILLER PIC X(26) VALUE SPACES.
+000710 
+000720 01  PRM-RPT-BLANK-LINE PIC X(80) VALUE SPACES.
+000730 
+000740 01  PRM-RPT-TRAILER-LINE-1.
+000750     05  FILLER PIC X(05) VALUE SPACES.
+000760     05  FILLER PIC X(24) VALUE "TOTAL PRIME NUMBERS    ".
+000770     05  PRM-RPT-TRL-PRIME-CNT PIC ZZZ,ZZZ,ZZ9.
+000780     05  FILLER PIC X(34) VALUE SPACES.
+000790 
+000800 01  PRM-RPT-TRAILER-LINE-2.
+000810     05  FILLER PIC X(05) VALUE SPACES.
+000820     05  FILLER PIC X(24) VALUE "TOTAL COMPOSITE NUMBERS".
+000830     05  PRM-RPT-TRL-COMP-CNT PIC ZZZ,ZZZ,ZZ9.
+000840     05  FILLER PIC X(34) VALUE SPACES.
+000850 
+000860 01  PRM-RPT-TRAILER-LINE-3.
+000870     05  FILLER PIC X(05) VALUE SPACES.
+000880     05  FILLER PIC X(24) VALUE "TOTAL REJECTED RECORDS  ".
+000890     05  PRM-RPT-TRL-REJECT-CNT PIC ZZZ,ZZZ,ZZ9.
+000900     05  FILLER PIC X(34) VALUE SPACES.
+000910 
+000920 01  PRM-RPT-PAGE-HEADING.
+000930     05  FILLER PIC X(05) VALUE SPACES.
+000940     05  FILLER PIC X(06) VALUE "PAGE: ".
+000950     05  PRM-RPT-PAGE-NO PIC ZZZ9.
+000960     05  FILLER PIC X(62) VALUE SPACES.
