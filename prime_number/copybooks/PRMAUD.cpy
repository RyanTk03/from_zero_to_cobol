@@ -0,0 +1,19 @@
+000100*****************************************************************
+000110* COPYBOOK:  PRMAUD
+000120* PURPOSE:   One print-image line per primality check performed,
+000130*            appended to the shop's standing audit log so auditors
+000140*            can pull up what was checked, when, and what it came
+000150*            back as, without relying on anyone's memory of a
+000160*            console session that is long gone.
+000170*-----------------------------------------------------------------
+000180* MODIFICATION HISTORY
+000190*   08/09/2026  RT  Initial audit line layout.
+000200*****************************************************************
+000210 01  PRM-AUD-LINE.
+000220     05  PRM-AUD-DATE            PIC X(10).
+000230     05  FILLER                  PIC X(01) VALUE SPACE.
+000240     05  PRM-AUD-TIME            PIC X(08).
+000250     05  FILLER                  PIC X(01) VALUE SPACE.
+000260     05  PRM-AUD-VALUE           PIC ---,---,--9.
+000270     05  FILLER                  PIC X(02) VALUE SPACES.
+000280     05  PRM-AUD-VERDICT         PIC X(22).
