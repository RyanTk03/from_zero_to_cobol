@@ -1,43 +1,239 @@
-      ******************************************************************
-      * Author: Rayane TOKO
-      * Date: October 26, 2024
-      * Purpose: Check if an input number is prime or not.
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PrimeNumber.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  user_input  PIC S9(3) VALUE ZERO.
-       01  divider     PIC 9(3) VALUE ZERO.
-       01  divider_max PIC 9(3) VALUE ZERO.
-       01  result      PIC 9(3) VALUE ZERO.
-       01  rest        PIC 9(3) VALUE ZERO.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM GET_INPUT THRU DISPLAY_PROCESS_RESULT.
-           STOP RUN.
-
-       GET_INPUT.
-           DISPLAY 'Please enter a number: min = 0 and max = 999'
-           ACCEPT user_input.
-
-       MAIN_PROCESS.
-           MOVE 2 TO divider.
-           MOVE 1 TO rest.
-           COMPUTE divider_max ROUNDED = user_input / 2.
-           PERFORM WITH TEST AFTER UNTIL divider >= divider_max OR
-             rest = 0
-               DIVIDE user_input BY divider GIVING result REMAINDER rest
-               ADD 1 TO divider
-           END-PERFORM.
-
-       DISPLAY_PROCESS_RESULT.
-           IF user_input NOT = 2 AND (rest = 0 OR user_input <= 1)
-               DISPLAY 'It''s not a prime number'
-           ELSE
-               DISPLAY 'It''s a prime number'
-           END-IF.
-       END PROGRAM PrimeNumber.
+000100*****************************************************************
+000110* PROGRAM:      PrimeNumber
+000120* AUTHOR:       Rayane TOKO
+000130* INSTALLATION: SHOP DATA PROCESSING
+000140* DATE-WRITTEN: 10/26/2024
+000150* PURPOSE:      Check if an operator-supplied number is prime and
+000160*               write the result to the shop's standing primality
+000170*               report.  Companion PRIMEBAT runs the same check in
+000180*               unattended batch mode against a worklist file.
+000190* TECTONICS:    cobc
+000200*-----------------------------------------------------------------
+000210* MODIFICATION HISTORY
+000220*   10/26/2024  RT  Initial version - single ACCEPT, DISPLAY only.
+000230*   08/09/2026  RT  Added print-image report output with run
+000240*                    header and prime/composite totals.  Adopted
+000250*                    shop numbered-paragraph style while touching
+000260*                    this program for the first time since
+000270*                    PRIMEBAT was added.
+000280*   08/09/2026  RT  GET_INPUT now rejects non-numeric, negative,
+000290*                    and out-of-range entries and re-prompts the
+000300*                    operator instead of passing them on to the
+000310*                    primality check.
+000320*   08/09/2026  RT  Widened user_input and the divisor fields from
+000330*                    three digits to six so lot and batch-sequence
+000340*                    numbers beyond 999 can be checked.
+000350*   08/09/2026  RT  MAIN_PROCESS now stops the divisor search at
+000360*                    the square root of user_input and skips even
+000370*                    divisors after 2, instead of walking every
+000380*                    divisor up to user_input / 2.
+000390*   08/09/2026  RT  Every completed check now appends a line to
+000400*                    the standing audit log (date, time, value,
+000410*                    verdict) so auditors can pull up what was
+000420*                    checked without relying on anyone's memory.
+000430*   08/09/2026  RT  MAIN_PROCESS now CALLs the shared PRIMECHK
+000440*                    subprogram instead of running its own divisor
+000450*                    search, so the check stays in one place for
+000460*                    every caller in the shop.
+000470*   08/09/2026  RT  Gave GET_INPUT its own adjacent GET_INPUT-EXIT
+000480*                    and split MAIN-PROCEDURE's single range PERFORM
+000490*                    into two.  The old PERFORM GET_INPUT THRU
+000500*                    DISPLAY_PROCESS_RESULT fell through into
+000510*                    1300-VALIDATE-INPUT a second time as plain
+000520*                    sequential code once GET_INPUT's own loop
+000530*                    finished, since that paragraph sits physically
+000540*                    between GET_INPUT and MAIN_PROCESS.
+000550*****************************************************************
+000560 IDENTIFICATION DIVISION.
+000570 PROGRAM-ID. PrimeNumber.
+000580 AUTHOR. RAYANE TOKO.
+000590 INSTALLATION. SHOP DATA PROCESSING.
+000600 DATE-WRITTEN. 10/26/2024.
+000610 DATE-COMPILED.
+000620 
+000630 ENVIRONMENT DIVISION.
+000640 CONFIGURATION SECTION.
+000650 SOURCE-COMPUTER. GNUCOBOL.
+000660 OBJECT-COMPUTER. GNUCOBOL.
+000670 
+000680 INPUT-OUTPUT SECTION.
+000690 FILE-CONTROL.
+000700     SELECT PRM-REPORT-FILE ASSIGN TO "RPTFILE"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS PRM-REPORT-STATUS.
+000730 
+000740     SELECT PRM-AUDIT-FILE ASSIGN TO "AUDITLOG"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS PRM-AUDIT-STATUS.
+000770 
+000780 DATA DIVISION.
+000790 FILE SECTION.
+000800 FD  PRM-REPORT-FILE.
+000810 01  PRM-REPORT-RECORD               PIC X(80).
+000820 
+000830 FD  PRM-AUDIT-FILE.
+000840 01  PRM-AUDIT-RECORD                PIC X(80).
+000850 
+000860 WORKING-STORAGE SECTION.
+000870     COPY PRMRPT.
+000880     COPY PRMAUD.
+000890 
+000900 01  PRM-REPORT-STATUS               PIC X(02) VALUE "00".
+000910 01  PRM-AUDIT-STATUS                PIC X(02) VALUE "00".
+000920 01  PRM-AUD-TIME-RAW                PIC 9(08).
+000930 
+000940 01  PRM-PAGE-CONTROL.
+000950     05  PRM-LINE-COUNT              PIC 9(3) COMP VALUE ZERO.
+000960     05  PRM-PAGE-NUMBER             PIC 9(3) COMP VALUE ZERO.
+000970     05  PRM-MAX-LINES-PER-PAGE      PIC 9(3) COMP VALUE 50.
+000980 
+000990 01  PRM-RUN-DATE-TIME.
+001000     05  PRM-SYS-DATE                PIC 9(08).
+001010     05  PRM-SYS-TIME                PIC 9(08).
+001020 
+001030 01  PRM-PRIME-COUNT                 PIC 9(5) COMP VALUE ZERO.
+001040 01  PRM-COMPOSITE-COUNT             PIC 9(5) COMP VALUE ZERO.
+001050 
+001060 01  user_input  PIC S9(6) VALUE ZERO.
+001070 01  PRM-PRIME-SWITCH            PIC X(01) VALUE "N".
+001080     88  PRM-PRIME-IS-YES                  VALUE "Y".
+001090     88  PRM-PRIME-IS-NO                   VALUE "N".
+001100 
+001110 01  PRM-INPUT-TEXT              PIC X(07).
+001120 01  PRM-INPUT-VALID-SW          PIC X(01) VALUE "N".
+001130     88  PRM-INPUT-IS-VALID               VALUE "Y".
+001140 01  PRM-SIZE-ERROR-SW           PIC X(01) VALUE "N".
+001150     88  PRM-SIZE-ERROR-IS-YES             VALUE "Y".
+001160 
+001170 PROCEDURE DIVISION.
+001180 MAIN-PROCEDURE.
+001190         PERFORM 1000-OPEN-REPORT THRU 1000-EXIT.
+001200         PERFORM GET_INPUT THRU GET_INPUT-EXIT.
+001210         PERFORM MAIN_PROCESS THRU DISPLAY_PROCESS_RESULT.
+001220         PERFORM 8000-CLOSE-REPORT THRU 8000-EXIT.
+001230         STOP RUN.
+001240 
+001250 1000-OPEN-REPORT.
+001260         OPEN EXTEND PRM-REPORT-FILE.
+001270         IF PRM-REPORT-STATUS = "05" OR PRM-REPORT-STATUS = "35"
+001280             OPEN OUTPUT PRM-REPORT-FILE
+001290         END-IF.
+001300         OPEN EXTEND PRM-AUDIT-FILE.
+001310         IF PRM-AUDIT-STATUS = "05" OR PRM-AUDIT-STATUS = "35"
+001320             OPEN OUTPUT PRM-AUDIT-FILE
+001330         END-IF.
+001340         ACCEPT PRM-SYS-DATE FROM DATE YYYYMMDD.
+001350         ACCEPT PRM-SYS-TIME FROM TIME.
+001360         PERFORM 1100-WRITE-PAGE-TOP THRU 1100-EXIT.
+001370 1000-EXIT.
+001380         EXIT.
+001390 
+001400 1100-WRITE-PAGE-TOP.
+001410         ADD 1 TO PRM-PAGE-NUMBER.
+001420         MOVE PRM-PAGE-NUMBER TO PRM-RPT-PAGE-NO.
+001430         WRITE PRM-REPORT-RECORD FROM PRM-RPT-PAGE-HEADING.
+001440         WRITE PRM-REPORT-RECORD FROM PRM-RPT-TITLE-LINE.
+001450         MOVE PRM-SYS-DATE(5:2) TO PRM-RPT-RUN-DATE(1:2).
+001460         MOVE "/" TO PRM-RPT-RUN-DATE(3:1).
+001470         MOVE PRM-SYS-DATE(7:2) TO PRM-RPT-RUN-DATE(4:2).
+001480         MOVE "/" TO PRM-RPT-RUN-DATE(6:1).
+001490         MOVE PRM-SYS-DATE(1:4) TO PRM-RPT-RUN-DATE(7:4).
+001500         MOVE PRM-SYS-TIME(1:2) TO PRM-RPT-RUN-TIME(1:2).
+001510         MOVE ":" TO PRM-RPT-RUN-TIME(3:1).
+001520         MOVE PRM-SYS-TIME(3:2) TO PRM-RPT-RUN-TIME(4:2).
+001530         MOVE ":" TO PRM-RPT-RUN-TIME(6:1).
+001540         MOVE PRM-SYS-TIME(5:2) TO PRM-RPT-RUN-TIME(7:2).
+001550         WRITE PRM-REPORT-RECORD FROM PRM-RPT-DATE-LINE.
+001560         WRITE PRM-REPORT-RECORD FROM PRM-RPT-BLANK-LINE.
+001570         WRITE PRM-REPORT-RECORD FROM PRM-RPT-COLUMN-LINE.
+001580         MOVE 5 TO PRM-LINE-COUNT.
+001590 1100-EXIT.
+001600         EXIT.
+001610 
+001620 1200-CHECK-PAGE-BREAK.
+001630         IF PRM-LINE-COUNT >= PRM-MAX-LINES-PER-PAGE
+001640             PERFORM 1100-WRITE-PAGE-TOP THRU 1100-EXIT
+001650         END-IF.
+001660 1200-EXIT.
+001670         EXIT.
+001680 
+001690 GET_INPUT.
+001700         MOVE "N" TO PRM-INPUT-VALID-SW.
+001710         PERFORM WITH TEST AFTER UNTIL PRM-INPUT-IS-VALID
+001720             DISPLAY 'Enter a number: min 0, max 999999'
+001730             ACCEPT PRM-INPUT-TEXT
+001740             PERFORM 1300-VALIDATE-INPUT THRU 1300-EXIT
+001750         END-PERFORM.
+001760 GET_INPUT-EXIT.
+001770         EXIT.
+001780 
+001790 1300-VALIDATE-INPUT.
+001800         MOVE "N" TO PRM-SIZE-ERROR-SW.
+001810         IF FUNCTION TEST-NUMVAL(PRM-INPUT-TEXT) NOT = 0
+001820             DISPLAY 'Invalid entry - numbers only.  Try again.'
+001830         ELSE
+001840             COMPUTE user_input = FUNCTION NUMVAL(PRM-INPUT-TEXT)
+001850                 ON SIZE ERROR
+001860                     SET PRM-SIZE-ERROR-IS-YES TO TRUE
+001870             END-COMPUTE
+001880             IF PRM-SIZE-ERROR-IS-YES
+001890                 DISPLAY 'Invalid entry - value too large.'
+001900             ELSE
+001910                 IF user_input < 0 OR user_input > 999999
+001920                     DISPLAY 'Invalid entry - value out of range.'
+001930                 ELSE
+001940                     SET PRM-INPUT-IS-VALID TO TRUE
+001950                 END-IF
+001960             END-IF
+001970         END-IF.
+001980 1300-EXIT.
+001990         EXIT.
+002000 
+002010 MAIN_PROCESS.
+002020         CALL "PRIMECHK" USING user_input, PRM-PRIME-SWITCH.
+002030 
+002040 DISPLAY_PROCESS_RESULT.
+002050         PERFORM 1200-CHECK-PAGE-BREAK THRU 1200-EXIT.
+002060         MOVE user_input TO PRM-RPT-DET-VALUE.
+002070         IF PRM-PRIME-IS-NO
+002080             DISPLAY 'It''s not a prime number'
+002090             MOVE "IS NOT A PRIME NUMBER" TO PRM-RPT-DET-RESULT
+002100             ADD 1 TO PRM-COMPOSITE-COUNT
+002110         ELSE
+002120             DISPLAY 'It''s a prime number'
+002130             MOVE "IS A PRIME NUMBER" TO PRM-RPT-DET-RESULT
+002140             ADD 1 TO PRM-PRIME-COUNT
+002150         END-IF.
+002160         WRITE PRM-REPORT-RECORD FROM PRM-RPT-DETAIL-LINE.
+002170         ADD 1 TO PRM-LINE-COUNT.
+002180         PERFORM 1400-LOG-AUDIT-ENTRY THRU 1400-EXIT.
+002190 
+002200 1400-LOG-AUDIT-ENTRY.
+002210         ACCEPT PRM-AUD-TIME-RAW FROM TIME.
+002220         MOVE PRM-SYS-DATE(5:2) TO PRM-AUD-DATE(1:2).
+002230         MOVE "/" TO PRM-AUD-DATE(3:1).
+002240         MOVE PRM-SYS-DATE(7:2) TO PRM-AUD-DATE(4:2).
+002250         MOVE "/" TO PRM-AUD-DATE(6:1).
+002260         MOVE PRM-SYS-DATE(1:4) TO PRM-AUD-DATE(7:4).
+002270         MOVE PRM-AUD-TIME-RAW(1:2) TO PRM-AUD-TIME(1:2).
+002280         MOVE ":" TO PRM-AUD-TIME(3:1).
+002290         MOVE PRM-AUD-TIME-RAW(3:2) TO PRM-AUD-TIME(4:2).
+002300         MOVE ":" TO PRM-AUD-TIME(6:1).
+002310         MOVE PRM-AUD-TIME-RAW(5:2) TO PRM-AUD-TIME(7:2).
+002320         MOVE user_input TO PRM-AUD-VALUE.
+002330         MOVE PRM-RPT-DET-RESULT TO PRM-AUD-VERDICT.
+002340         WRITE PRM-AUDIT-RECORD FROM PRM-AUD-LINE.
+002350 1400-EXIT.
+002360         EXIT.
+002370 
+002380 8000-CLOSE-REPORT.
+002390         WRITE PRM-REPORT-RECORD FROM PRM-RPT-BLANK-LINE.
+002400         MOVE PRM-PRIME-COUNT TO PRM-RPT-TRL-PRIME-CNT.
+002410         WRITE PRM-REPORT-RECORD FROM PRM-RPT-TRAILER-LINE-1.
+002420         MOVE PRM-COMPOSITE-COUNT TO PRM-RPT-TRL-COMP-CNT.
+002430         WRITE PRM-REPORT-RECORD FROM PRM-RPT-TRAILER-LINE-2.
+002440         CLOSE PRM-REPORT-FILE.
+002450         CLOSE PRM-AUDIT-FILE.
+002460 8000-EXIT.
+002470         EXIT.
+002480 END PROGRAM PrimeNumber.
