@@ -0,0 +1,83 @@
+000100*****************************************************************
+000110* PROGRAM:      PRIMECHK
+000120* AUTHOR:       Rayane TOKO
+000130* INSTALLATION: SHOP DATA PROCESSING
+000140* DATE-WRITTEN: 08/09/2026
+000150* PURPOSE:      Callable primality check shared by PrimeNumber and
+000160*               PRIMEBAT (and available to any other shop program
+000170*               that needs the same yes/no answer) so the sqrt-
+000180*               bound, skip-even-divisors divisor search lives in
+000190*               one place instead of being copied into every
+000200*               caller by hand.
+000210* TECTONICS:    cobc
+000220*-----------------------------------------------------------------
+000230* MODIFICATION HISTORY
+000240*   08/09/2026  RT  Initial version, pulled out of PrimeNumber's
+000250*                    MAIN_PROCESS and PRIMEBAT's 3000-CHECK-PRIME.
+000260*****************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. PRIMECHK.
+000290 AUTHOR. RAYANE TOKO.
+000300 INSTALLATION. SHOP DATA PROCESSING.
+000310 DATE-WRITTEN. 08/09/2026.
+000320 DATE-COMPILED.
+000330 
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. GNUCOBOL.
+000370 OBJECT-COMPUTER. GNUCOBOL.
+000380 
+000390 DATA DIVISION.
+000400 WORKING-STORAGE SECTION.
+000410 01  PRM-DIVISOR                 PIC 9(6) COMP VALUE ZERO.
+000420 01  PRM-DIVISOR-MAX             PIC 9(6) COMP VALUE ZERO.
+000430 01  PRM-DIVIDE-RESULT           PIC 9(6) COMP VALUE ZERO.
+000440 01  PRM-DIVIDE-REMAINDER        PIC 9(6) COMP VALUE ZERO.
+000450 
+000460 LINKAGE SECTION.
+000470 01  LK-CANDIDATE                PIC S9(6).
+000480 01  LK-PRIME-SWITCH             PIC X(01).
+000490     88  LK-PRIME-IS-YES                   VALUE "Y".
+000500     88  LK-PRIME-IS-NO                    VALUE "N".
+000510 
+000520 PROCEDURE DIVISION USING LK-CANDIDATE, LK-PRIME-SWITCH.
+000530 0000-MAINLINE.
+000540         PERFORM 1000-CHECK-PRIME THRU 1000-EXIT.
+000550         GOBACK.
+000560 
+000570 1000-CHECK-PRIME.
+000580         SET LK-PRIME-IS-YES TO TRUE.
+000590         IF LK-CANDIDATE <= 1
+000600             SET LK-PRIME-IS-NO TO TRUE
+000610         ELSE
+000620             IF LK-CANDIDATE NOT = 2
+000630                 MOVE 2 TO PRM-DIVISOR
+000640                 DIVIDE LK-CANDIDATE BY PRM-DIVISOR
+000650                     GIVING PRM-DIVIDE-RESULT
+000660                     REMAINDER PRM-DIVIDE-REMAINDER
+000670                 IF PRM-DIVIDE-REMAINDER = 0
+000680                     SET LK-PRIME-IS-NO TO TRUE
+000690                 ELSE
+000700                     COMPUTE PRM-DIVISOR-MAX ROUNDED =
+000710                             FUNCTION SQRT(LK-CANDIDATE) + 1
+000720                     MOVE 3 TO PRM-DIVISOR
+000730                     IF PRM-DIVISOR < PRM-DIVISOR-MAX
+000740                         PERFORM WITH TEST AFTER UNTIL
+000750                             PRM-DIVISOR >= PRM-DIVISOR-MAX OR
+000760                             PRM-DIVIDE-REMAINDER = 0
+000770                             DIVIDE LK-CANDIDATE BY PRM-DIVISOR
+000780                                 GIVING PRM-DIVIDE-RESULT
+000790                                 REMAINDER PRM-DIVIDE-REMAINDER
+000800                             ADD 2 TO PRM-DIVISOR
+000810                         END-PERFORM
+000820                     END-IF
+000830                     IF PRM-DIVIDE-REMAINDER = 0
+000840                         SET LK-PRIME-IS-NO TO TRUE
+000850                     END-IF
+000860                 END-IF
+000870             END-IF
+000880         END-IF.
+000890 1000-EXIT.
+000900         EXIT.
+000910 
+000920 END PROGRAM PRIMECHK.
