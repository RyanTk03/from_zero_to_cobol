@@ -0,0 +1,58 @@
+//PRIMEBAT JOB (ACCTNO),'RT DATA PROCESSING',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB:      PRIMEBAT
+//* PURPOSE:  Overnight batch window step that runs PRIMEBAT
+//*           against the day's lot/sequence-number extract
+//*           instead of someone kicking it off interactively.
+//*           RETURN-CODE from PRIMEBAT comes back as the step's
+//*           condition code:
+//*              0 = every value checked was prime, nothing rejected
+//*              4 = at least one composite was found
+//*              8 = at least one worklist record was rejected
+//*           STEP020 is a placeholder for whatever clean-run
+//*           follow-on processing gets added later (e.g. releasing
+//*           the extract for downstream pickup); it only fires
+//*           when STEP010 came back with RETURN-CODE 0.
+//*-----------------------------------------------------------------
+//* MODIFICATION HISTORY
+//*   08/09/2026  RT  Initial overnight batch job stream.
+//*   08/09/2026  RT  CKPTFILE changed from DISP=SHR to
+//*                    DISP=(MOD,CATLG,CATLG) with SPACE= so day-one
+//*                    (dataset doesn't exist yet) allocation
+//*                    succeeds instead of abending before PRIMEBAT
+//*                    even gets control.  Added SPACE= to AUDITLOG
+//*                    for the same reason.
+//*   08/09/2026  RT  RPTFILE changed from a new GDG generation
+//*                    every run to a fixed DSN with
+//*                    DISP=(MOD,CATLG,CATLG), matching CKPTFILE -
+//*                    a new empty generation every run defeated
+//*                    PRIMEBAT's restart logic, which opens RPTFILE
+//*                    EXTEND and expects the prior run's pages to
+//*                    still be there.  Added explicit DCB= to all
+//*                    three DD's (RPTFILE, CKPTFILE, AUDITLOG) so
+//*                    first-time allocation has RECFM/LRECL to go
+//*                    on without a LIKE= model dataset.
+//*   08/09/2026  RT  CKPTFILE's LRECL raised from 27 to 39 to match
+//*                    PRM-CKPT-RECORD after its three count fields
+//*                    widened from 5 digits to 9.
+//*****************************************************************
+//STEP010  EXEC PGM=PRIMEBAT
+//STEPLIB  DD   DSN=PRD.PRIME.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PRD.PRIME.DAILY.EXTRACT,DISP=SHR
+//RPTFILE  DD   DSN=PRD.PRIME.REPORT,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80)
+//CKPTFILE DD   DSN=PRD.PRIME.CKPT,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=39)
+//AUDITLOG DD   DSN=PRD.PRIME.AUDITLOG,DISP=MOD,
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//DDUMMY   DD   DUMMY
