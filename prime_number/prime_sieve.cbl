@@ -0,0 +1,224 @@
+000100*****************************************************************
+000110* PROGRAM:      PRIMESVE
+000120* AUTHOR:       Rayane TOKO
+000130* INSTALLATION: SHOP DATA PROCESSING
+000140* DATE-WRITTEN: 08/09/2026
+000150* PURPOSE:      Given an upper bound, generate every prime number
+000160*               up to that bound in one pass (Sieve of Eratosthenes)
+000170*               instead of driving the single-value primality check
+000180*               one candidate at a time.  Writes the primes to a
+000190*               sequential reference file for other programs to
+000200*               read, plus the standing print-image report.
+000210*-----------------------------------------------------------------
+000220* MODIFICATION HISTORY
+000230*   08/09/2026  RT  Initial sieve-mode driver.
+000240*****************************************************************
+000250 IDENTIFICATION DIVISION.
+000260 PROGRAM-ID. PRIMESVE.
+000270 AUTHOR. RAYANE TOKO.
+000280 INSTALLATION. SHOP DATA PROCESSING.
+000290 DATE-WRITTEN. 08/09/2026.
+000300 DATE-COMPILED.
+000310 
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. GNUCOBOL.
+000350 OBJECT-COMPUTER. GNUCOBOL.
+000360 
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT PRM-PRIME-FILE ASSIGN TO "PRIMES"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS PRM-PRIME-STATUS.
+000420 
+000430     SELECT PRM-REPORT-FILE ASSIGN TO "RPTFILE"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS PRM-REPORT-STATUS.
+000460 
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  PRM-PRIME-FILE.
+000500 01  PRM-PRIME-RECORD.
+000510     05  PRM-PRIME-VALUE             PIC 9(06).
+000520 
+000530 FD  PRM-REPORT-FILE.
+000540 01  PRM-REPORT-RECORD               PIC X(80).
+000550 
+000560 WORKING-STORAGE SECTION.
+000570     COPY PRMRPT.
+000580 
+000590 01  PRM-PRIME-STATUS                PIC X(02) VALUE "00".
+000600 01  PRM-REPORT-STATUS               PIC X(02) VALUE "00".
+000610 
+000620 01  PRM-PAGE-CONTROL.
+000630     05  PRM-LINE-COUNT              PIC 9(3) COMP VALUE ZERO.
+000640     05  PRM-PAGE-NUMBER             PIC 9(3) COMP VALUE ZERO.
+000650     05  PRM-MAX-LINES-PER-PAGE      PIC 9(3) COMP VALUE 50.
+000660 
+000670 01  PRM-RUN-DATE-TIME.
+000680     05  PRM-SYS-DATE                PIC 9(08).
+000690     05  PRM-SYS-TIME                PIC 9(08).
+000700 
+000710 01  PRM-SIEVE-COUNT                 PIC 9(6) COMP VALUE ZERO.
+000720 01  PRM-SIEVE-REQUESTED             PIC S9(6) VALUE ZERO.
+000730 01  PRM-SIEVE-LIMIT                 PIC 9(6) COMP VALUE ZERO.
+000740 01  PRM-SIEVE-SQRT-LIMIT            PIC 9(4) COMP VALUE ZERO.
+000750 01  PRM-SIEVE-IDX                   PIC 9(6) COMP VALUE ZERO.
+000760 01  PRM-SIEVE-MULT                  PIC 9(7) COMP VALUE ZERO.
+000770 
+000780 01  PRM-INPUT-TEXT              PIC X(07).
+000790 01  PRM-INPUT-VALID-SW          PIC X(01) VALUE "N".
+000800     88  PRM-INPUT-IS-VALID               VALUE "Y".
+000810 01  PRM-SIZE-ERROR-SW           PIC X(01) VALUE "N".
+000820     88  PRM-SIZE-ERROR-IS-YES             VALUE "Y".
+000830 
+000840 01  PRM-SIEVE-TABLE.
+000850     05  PRM-SIEVE-FLAG               PIC 9(1)
+000860         OCCURS 1 TO 999999 TIMES DEPENDING ON PRM-SIEVE-LIMIT.
+000870 
+000880 PROCEDURE DIVISION.
+000890 0000-MAINLINE.
+000900         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000910         PERFORM 2000-BUILD-SIEVE THRU 2000-EXIT.
+000920         PERFORM 3000-WRITE-RESULTS THRU 3000-EXIT.
+000930         PERFORM 8000-FINALIZE THRU 8000-EXIT.
+000940         STOP RUN.
+000950 
+000960 1000-INITIALIZE.
+000970         PERFORM 1400-GET-UPPER-BOUND THRU 1400-EXIT.
+000980         MOVE PRM-SIEVE-REQUESTED TO PRM-SIEVE-LIMIT.
+000990         IF PRM-SIEVE-LIMIT < 2
+001000             MOVE 2 TO PRM-SIEVE-LIMIT
+001010         END-IF.
+001020         COMPUTE PRM-SIEVE-SQRT-LIMIT ROUNDED =
+001030                 FUNCTION SQRT(PRM-SIEVE-LIMIT) + 1.
+001040         OPEN OUTPUT PRM-PRIME-FILE.
+001050         OPEN EXTEND PRM-REPORT-FILE.
+001060         IF PRM-REPORT-STATUS = "05" OR PRM-REPORT-STATUS = "35"
+001070             OPEN OUTPUT PRM-REPORT-FILE
+001080         END-IF.
+001090         ACCEPT PRM-SYS-DATE FROM DATE YYYYMMDD.
+001100         ACCEPT PRM-SYS-TIME FROM TIME.
+001110         PERFORM 1100-WRITE-PAGE-TOP THRU 1100-EXIT.
+001120 1000-EXIT.
+001130         EXIT.
+001140 
+001150 1100-WRITE-PAGE-TOP.
+001160         ADD 1 TO PRM-PAGE-NUMBER.
+001170         MOVE PRM-PAGE-NUMBER TO PRM-RPT-PAGE-NO.
+001180         WRITE PRM-REPORT-RECORD FROM PRM-RPT-PAGE-HEADING.
+001190         WRITE PRM-REPORT-RECORD FROM PRM-RPT-SIEVE-TITLE-LINE.
+001200         MOVE PRM-SYS-DATE(5:2) TO PRM-RPT-RUN-DATE(1:2).
+001210         MOVE "/" TO PRM-RPT-RUN-DATE(3:1).
+001220         MOVE PRM-SYS-DATE(7:2) TO PRM-RPT-RUN-DATE(4:2).
+001230         MOVE "/" TO PRM-RPT-RUN-DATE(6:1).
+001240         MOVE PRM-SYS-DATE(1:4) TO PRM-RPT-RUN-DATE(7:4).
+001250         MOVE PRM-SYS-TIME(1:2) TO PRM-RPT-RUN-TIME(1:2).
+001260         MOVE ":" TO PRM-RPT-RUN-TIME(3:1).
+001270         MOVE PRM-SYS-TIME(3:2) TO PRM-RPT-RUN-TIME(4:2).
+001280         MOVE ":" TO PRM-RPT-RUN-TIME(6:1).
+001290         MOVE PRM-SYS-TIME(5:2) TO PRM-RPT-RUN-TIME(7:2).
+001300         WRITE PRM-REPORT-RECORD FROM PRM-RPT-DATE-LINE.
+001310         WRITE PRM-REPORT-RECORD FROM PRM-RPT-BLANK-LINE.
+001320         WRITE PRM-REPORT-RECORD FROM PRM-RPT-COLUMN-LINE.
+001330         MOVE 5 TO PRM-LINE-COUNT.
+001340 1100-EXIT.
+001350         EXIT.
+001360 
+001370 1200-CHECK-PAGE-BREAK.
+001380         IF PRM-LINE-COUNT >= PRM-MAX-LINES-PER-PAGE
+001390             PERFORM 1100-WRITE-PAGE-TOP THRU 1100-EXIT
+001400         END-IF.
+001410 1200-EXIT.
+001420         EXIT.
+001430 
+001440 1400-GET-UPPER-BOUND.
+001450         MOVE "N" TO PRM-INPUT-VALID-SW.
+001460         PERFORM WITH TEST AFTER UNTIL PRM-INPUT-IS-VALID
+001470             DISPLAY
+001480               'Enter upper bound for the sieve: 0 thru 999999'
+001490             ACCEPT PRM-INPUT-TEXT
+001500             PERFORM 1500-VALIDATE-BOUND THRU 1500-EXIT
+001510         END-PERFORM.
+001520 1400-EXIT.
+001530         EXIT.
+001540 
+001550 1500-VALIDATE-BOUND.
+001560         MOVE "N" TO PRM-SIZE-ERROR-SW.
+001570         IF FUNCTION TEST-NUMVAL(PRM-INPUT-TEXT) NOT = 0
+001580             DISPLAY 'Invalid entry - numbers only.  Try again.'
+001590         ELSE
+001600             COMPUTE PRM-SIEVE-REQUESTED =
+001610                     FUNCTION NUMVAL(PRM-INPUT-TEXT)
+001620                 ON SIZE ERROR
+001630                     SET PRM-SIZE-ERROR-IS-YES TO TRUE
+001640             END-COMPUTE
+001650             IF PRM-SIZE-ERROR-IS-YES
+001660                 DISPLAY 'Invalid entry - value too large.'
+001670             ELSE
+001680                 IF PRM-SIEVE-REQUESTED < 0 OR
+001690                         PRM-SIEVE-REQUESTED > 999999
+001700                     DISPLAY 'Invalid entry - must be 0-999999'
+001710                 ELSE
+001720                     SET PRM-INPUT-IS-VALID TO TRUE
+001730                 END-IF
+001740             END-IF
+001750         END-IF.
+001760 1500-EXIT.
+001770         EXIT.
+001780 
+001790 2000-BUILD-SIEVE.
+001800         PERFORM 2100-MARK-MULTIPLES THRU 2100-EXIT
+001810             VARYING PRM-SIEVE-IDX FROM 2 BY 1
+001820             UNTIL PRM-SIEVE-IDX > PRM-SIEVE-SQRT-LIMIT.
+001830 2000-EXIT.
+001840         EXIT.
+001850 
+001860 2100-MARK-MULTIPLES.
+001870         IF PRM-SIEVE-FLAG(PRM-SIEVE-IDX) = 0
+001880             COMPUTE PRM-SIEVE-MULT =
+001890                     PRM-SIEVE-IDX * PRM-SIEVE-IDX
+001900             PERFORM 2200-MARK-ONE-MULTIPLE THRU 2200-EXIT
+001910                 VARYING PRM-SIEVE-MULT FROM PRM-SIEVE-MULT
+001920                 BY PRM-SIEVE-IDX
+001930                 UNTIL PRM-SIEVE-MULT > PRM-SIEVE-LIMIT
+001940         END-IF.
+001950 2100-EXIT.
+001960         EXIT.
+001970 
+001980 2200-MARK-ONE-MULTIPLE.
+001990         MOVE 1 TO PRM-SIEVE-FLAG(PRM-SIEVE-MULT).
+002000 2200-EXIT.
+002010         EXIT.
+002020 
+002030 3000-WRITE-RESULTS.
+002040         PERFORM 3100-WRITE-IF-PRIME THRU 3100-EXIT
+002050             VARYING PRM-SIEVE-IDX FROM 2 BY 1
+002060             UNTIL PRM-SIEVE-IDX > PRM-SIEVE-REQUESTED.
+002070 3000-EXIT.
+002080         EXIT.
+002090 
+002100 3100-WRITE-IF-PRIME.
+002110         IF PRM-SIEVE-FLAG(PRM-SIEVE-IDX) = 0
+002120             MOVE PRM-SIEVE-IDX TO PRM-PRIME-VALUE
+002130             WRITE PRM-PRIME-RECORD
+002140             PERFORM 1200-CHECK-PAGE-BREAK THRU 1200-EXIT
+002150             MOVE PRM-SIEVE-IDX TO PRM-RPT-DET-VALUE
+002160             MOVE "IS A PRIME NUMBER" TO PRM-RPT-DET-RESULT
+002170             WRITE PRM-REPORT-RECORD FROM PRM-RPT-DETAIL-LINE
+002180             ADD 1 TO PRM-LINE-COUNT
+002190             ADD 1 TO PRM-SIEVE-COUNT
+002200         END-IF.
+002210 3100-EXIT.
+002220         EXIT.
+002230 
+002240 8000-FINALIZE.
+002250         WRITE PRM-REPORT-RECORD FROM PRM-RPT-BLANK-LINE.
+002260         MOVE PRM-SIEVE-COUNT TO PRM-RPT-TRL-PRIME-CNT.
+002270         WRITE PRM-REPORT-RECORD FROM PRM-RPT-TRAILER-LINE-1.
+002280         CLOSE PRM-PRIME-FILE.
+002290         CLOSE PRM-REPORT-FILE.
+002300 8000-EXIT.
+002310         EXIT.
+002320 
+002330 END PROGRAM PRIMESVE.
